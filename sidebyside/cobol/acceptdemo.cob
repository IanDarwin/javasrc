@@ -1,19 +1,416 @@
       * Simple demo of reading two numbers in COBOL
+      * Batch mode: reads a sequential transaction file of Num1/Num2
+      * pairs instead of prompting a human for one pair at a time.
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. AcceptDemo.
        AUTHOR. Adapted from a program by Michael Coughlin.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Trans-File ASSIGN TO "TRANIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL Report-File ASSIGN TO "RPTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL Reject-File ASSIGN TO "REJOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL Checkpoint-File ASSIGN TO "CKPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL Audit-File ASSIGN TO "AUDITOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL Correction-File ASSIGN TO "CORROUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  Trans-File.
+       01 Trans-Record.
+          05 Trans-Num1 PIC X(5) JUSTIFIED RIGHT.
+          05 Trans-Num2 PIC X(5) JUSTIFIED RIGHT.
+          05 Trans-Function PIC X.
+
+       FD  Report-File.
+       01 Report-Line PIC X(80).
+
+       FD  Reject-File.
+       01 Reject-Line PIC X(80).
+       01 Reject-Input-Fields REDEFINES Reject-Line.
+          05 RI-Num1 PIC X(5).
+          05 FILLER PIC X(3).
+          05 RI-Num2 PIC X(5).
+          05 FILLER PIC X(3).
+          05 RI-Function PIC X(1).
+          05 FILLER PIC X(3).
+          05 RI-Reason PIC X(30).
+          05 FILLER PIC X(30).
+
+       FD  Correction-File.
+       01 Correction-Record.
+          05 CO-Num1 PIC X(5).
+          05 CO-Num2 PIC X(5).
+          05 CO-Function PIC X.
+
+       FD  Checkpoint-File.
+       01 Checkpoint-Line PIC X(36).
+       01 Checkpoint-Input-Fields REDEFINES Checkpoint-Line.
+          05 CP-Record-Count PIC 9(8).
+          05 CP-Grand-Total PIC S9(12).
+          05 CP-Processed-Count PIC 9(8).
+          05 CP-Line-Count PIC 9(4).
+          05 CP-Page-Count PIC 9(4).
+
+       FD  Audit-File.
+       01 Audit-Line PIC X(80).
+
        WORKING-STORAGE SECTION.
-       01 Num1 PIC 9 VALUE ZEROS.
-       01 Num2 PIC 9 VALUE ZEROS.
-       01 Result PIC 99 VALUE ZEROS.
+       01 Num1 PIC 9(5) VALUE ZEROS.
+       01 Num2 PIC 9(5) VALUE ZEROS.
+       01 Result PIC S9(10) VALUE ZEROS.
+       01 Function-Code PIC X VALUE "M".
+       01 End-Of-File-Switch PIC X VALUE "N".
+          88 End-Of-File VALUE "Y".
+       01 Line-Count PIC 9(4) VALUE ZEROS.
+       01 Page-Count PIC 9(4) VALUE ZEROS.
+       01 Grand-Total PIC S9(12) VALUE ZEROS.
+
+       01 Detail-Line.
+          05 DL-Num1 PIC ZZZZ9.
+          05 FILLER PIC X(3) VALUE SPACES.
+          05 DL-Num2 PIC ZZZZ9.
+          05 FILLER PIC X(3) VALUE SPACES.
+          05 DL-Function PIC X.
+          05 FILLER PIC X(3) VALUE SPACES.
+          05 DL-Result PIC -(10)9.
+          05 FILLER PIC X(5) VALUE SPACES.
+          05 DL-Overflow PIC X(8).
+
+       01 Heading-Line.
+          05 FILLER PIC X(18) VALUE "EXTENSION REPORT ".
+          05 FILLER PIC X(5) VALUE "PAGE ".
+          05 HL-Page PIC ZZZ9.
+
+       01 Total-Line.
+          05 FILLER PIC X(14) VALUE "GRAND TOTAL = ".
+          05 TL-Total PIC -(12)9.
+
+       01 Valid-Data-Switch PIC X VALUE "Y".
+          88 Valid-Data VALUE "Y".
+       01 Reject-Reason PIC X(30) VALUE SPACES.
+       01 Overflow-Switch PIC X VALUE "N".
+          88 Result-Overflow VALUE "Y".
+
+       01 Reject-Detail-Line.
+          05 RJ-Num1 PIC X(5).
+          05 FILLER PIC X(3) VALUE SPACES.
+          05 RJ-Num2 PIC X(5).
+          05 FILLER PIC X(3) VALUE SPACES.
+          05 RJ-Function PIC X.
+          05 FILLER PIC X(3) VALUE SPACES.
+          05 RJ-Reason PIC X(30).
+
+       01 Record-Count PIC 9(8) VALUE ZEROS.
+       01 Checkpoint-Interval PIC 9(4) VALUE 50.
+       01 Restart-Count PIC 9(8) VALUE ZEROS.
+       01 Checkpoint-Record.
+          05 CK-Record-Count PIC 9(8).
+          05 CK-Grand-Total PIC S9(12).
+          05 CK-Processed-Count PIC 9(8).
+          05 CK-Line-Count PIC 9(4).
+          05 CK-Page-Count PIC 9(4).
+       01 Processed-Count PIC 9(8) VALUE ZEROS.
+       01 Reject-Count PIC 9(8) VALUE ZEROS.
+       01 WS-Current-Timestamp PIC X(26) VALUE SPACES.
+       01 WS-Mode-Parm PIC X(8) VALUE SPACES.
+       01 Correction-Mode-Switch PIC X VALUE "N".
+          88 Correction-Mode VALUE "Y".
+
+       01 Audit-Detail-Line.
+          05 AU-Record-Type PIC X VALUE "D".
+          05 FILLER PIC X(3) VALUE SPACES.
+          05 AU-Num1 PIC ZZZZ9.
+          05 FILLER PIC X(3) VALUE SPACES.
+          05 AU-Num2 PIC ZZZZ9.
+          05 FILLER PIC X(3) VALUE SPACES.
+          05 AU-Function PIC X.
+          05 FILLER PIC X(3) VALUE SPACES.
+          05 AU-Result PIC -(10)9.
+          05 FILLER PIC X(3) VALUE SPACES.
+          05 AU-Timestamp PIC X(26).
+
+       01 Audit-Summary-Line.
+          05 AS-Record-Type PIC X VALUE "T".
+          05 FILLER PIC X(3) VALUE SPACES.
+          05 FILLER PIC X(22) VALUE "RUN RECORD COUNT = ".
+          05 AS-Record-Count PIC Z(7)9.
+          05 FILLER PIC X(9) VALUE "  SUM = ".
+          05 AS-Sum PIC -(12)9.
 
        PROCEDURE DIVISION.
+       MainLogic.
+          ACCEPT WS-Mode-Parm FROM COMMAND-LINE
+          IF WS-Mode-Parm = "CORRECT"
+             MOVE "Y" TO Correction-Mode-Switch
+          END-IF
+          IF Correction-Mode
+             PERFORM CorrectionMode
+          ELSE
+             PERFORM BatchMode
+          END-IF
+          STOP RUN.
+
+       BatchMode.
+          PERFORM Initialization
+          PERFORM ProcessTransaction UNTIL End-Of-File
+          PERFORM WriteGrandTotal
+          PERFORM WriteAuditSummary
+          CLOSE Trans-File
+          CLOSE Report-File
+          CLOSE Reject-File
+          CLOSE Checkpoint-File
+          CLOSE Audit-File
+          IF Reject-Count > 0
+             MOVE 4 TO RETURN-CODE
+          ELSE
+             MOVE 0 TO RETURN-CODE
+          END-IF.
+
+       Initialization.
+          ACCEPT Restart-Count FROM COMMAND-LINE
+          IF Restart-Count > 0
+             PERFORM RestoreFromCheckpoint
+             OPEN EXTEND Report-File
+             OPEN EXTEND Reject-File
+          ELSE
+             OPEN OUTPUT Report-File
+             OPEN OUTPUT Reject-File
+          END-IF
+          OPEN INPUT Trans-File
+          OPEN EXTEND Checkpoint-File
+          OPEN EXTEND Audit-File
+          IF Restart-Count = 0
+             PERFORM WriteHeading
+          END-IF
+          PERFORM ReadTransaction
+          IF Restart-Count > 0
+             PERFORM SkipToRestartPoint
+          END-IF.
+
+       RestoreFromCheckpoint.
+          OPEN INPUT Checkpoint-File
+          MOVE "N" TO End-Of-File-Switch
+          PERFORM ReadCheckpointRecord
+          PERFORM UNTIL End-Of-File
+             IF CP-Record-Count = Restart-Count
+                MOVE CP-Grand-Total TO Grand-Total
+                MOVE CP-Processed-Count TO Processed-Count
+                MOVE CP-Line-Count TO Line-Count
+                MOVE CP-Page-Count TO Page-Count
+             END-IF
+             PERFORM ReadCheckpointRecord
+          END-PERFORM
+          CLOSE Checkpoint-File
+          MOVE "N" TO End-Of-File-Switch.
+
+       ReadCheckpointRecord.
+          READ Checkpoint-File
+             AT END SET End-Of-File TO TRUE
+          END-READ.
+
+       SkipToRestartPoint.
+          PERFORM UNTIL End-Of-File OR Record-Count >= Restart-Count
+             ADD 1 TO Record-Count
+             PERFORM ReadTransaction
+          END-PERFORM
+          DISPLAY "RESTARTED AFTER RECORD ", Restart-Count.
+
+       ReadTransaction.
+          READ Trans-File
+             AT END SET End-Of-File TO TRUE
+          END-READ.
+
+       ProcessTransaction.
+          PERFORM ValidateTransaction
+          IF Valid-Data
+             PERFORM ReadAndCompute
+          ELSE
+             PERFORM WriteRejectLine
+          END-IF
+          ADD 1 TO Record-Count
+          PERFORM CheckpointIfNeeded
+          PERFORM ReadTransaction.
+
+       CheckpointIfNeeded.
+          IF FUNCTION MOD(Record-Count, Checkpoint-Interval) = 0
+             PERFORM WriteCheckpoint
+          END-IF.
+
+       WriteCheckpoint.
+          MOVE Record-Count TO CK-Record-Count
+          MOVE Grand-Total TO CK-Grand-Total
+          MOVE Processed-Count TO CK-Processed-Count
+          MOVE Line-Count TO CK-Line-Count
+          MOVE Page-Count TO CK-Page-Count
+          WRITE Checkpoint-Line FROM Checkpoint-Record.
+
+       ValidateTransaction.
+          MOVE "Y" TO Valid-Data-Switch
+          MOVE SPACES TO Reject-Reason
+          IF Trans-Function = SPACE
+             MOVE "M" TO Trans-Function
+          END-IF
+          EVALUATE TRUE
+             WHEN Trans-Num1 NOT NUMERIC
+                MOVE "N" TO Valid-Data-Switch
+                MOVE "NUM1 NOT NUMERIC" TO Reject-Reason
+             WHEN Trans-Num2 NOT NUMERIC
+                MOVE "N" TO Valid-Data-Switch
+                MOVE "NUM2 NOT NUMERIC" TO Reject-Reason
+             WHEN Trans-Function = "M" OR "A" OR "S" OR "D"
+                CONTINUE
+             WHEN OTHER
+                MOVE "N" TO Valid-Data-Switch
+                MOVE "INVALID FUNCTION CODE" TO Reject-Reason
+          END-EVALUATE
+          IF Valid-Data
+             MOVE Trans-Num1 TO Num1
+             MOVE Trans-Num2 TO Num2
+             MOVE Trans-Function TO Function-Code
+          END-IF.
+
        ReadAndCompute.
-          ACCEPT Num1.
-          ACCEPT Num2.
-          MULTIPLY Num1 BY Num2 GIVING Result.
-          DISPLAY "Result = ", Result.
-          STOP RUN.
\ No newline at end of file
+          PERFORM PerformArithmetic
+          PERFORM WriteDetailLine
+          PERFORM WriteAuditLine
+          IF Result-Overflow
+             PERFORM WriteOverflowReject
+          ELSE
+             ADD Result TO Grand-Total
+          END-IF
+          ADD 1 TO Processed-Count.
+
+       PerformArithmetic.
+          MOVE "N" TO Overflow-Switch
+          EVALUATE Function-Code
+             WHEN "A"
+                ADD Num1 TO Num2 GIVING Result ROUNDED
+                   ON SIZE ERROR
+                      MOVE "Y" TO Overflow-Switch
+                      MOVE ZEROS TO Result
+                END-ADD
+             WHEN "S"
+                SUBTRACT Num2 FROM Num1 GIVING Result ROUNDED
+                   ON SIZE ERROR
+                      MOVE "Y" TO Overflow-Switch
+                      MOVE ZEROS TO Result
+                END-SUBTRACT
+             WHEN "D"
+                DIVIDE Num1 BY Num2 GIVING Result ROUNDED
+                   ON SIZE ERROR
+                      MOVE "Y" TO Overflow-Switch
+                      MOVE ZEROS TO Result
+                END-DIVIDE
+             WHEN OTHER
+                MULTIPLY Num1 BY Num2 GIVING Result ROUNDED
+                   ON SIZE ERROR
+                      MOVE "Y" TO Overflow-Switch
+                      MOVE ZEROS TO Result
+                END-MULTIPLY
+          END-EVALUATE.
+
+       WriteOverflowReject.
+          MOVE Trans-Num1 TO RJ-Num1
+          MOVE Trans-Num2 TO RJ-Num2
+          MOVE Trans-Function TO RJ-Function
+          MOVE "RESULT OVERFLOW" TO RJ-Reason
+          WRITE Reject-Line FROM Reject-Detail-Line
+          ADD 1 TO Reject-Count.
+
+       WriteAuditLine.
+          MOVE FUNCTION CURRENT-DATE TO WS-Current-Timestamp
+          MOVE Num1 TO AU-Num1
+          MOVE Num2 TO AU-Num2
+          MOVE Function-Code TO AU-Function
+          MOVE Result TO AU-Result
+          MOVE WS-Current-Timestamp TO AU-Timestamp
+          WRITE Audit-Line FROM Audit-Detail-Line.
+
+       WriteAuditSummary.
+          MOVE Processed-Count TO AS-Record-Count
+          MOVE Grand-Total TO AS-Sum
+          WRITE Audit-Line FROM Audit-Summary-Line.
+
+       WriteRejectLine.
+          MOVE Trans-Num1 TO RJ-Num1
+          MOVE Trans-Num2 TO RJ-Num2
+          MOVE Trans-Function TO RJ-Function
+          MOVE Reject-Reason TO RJ-Reason
+          WRITE Reject-Line FROM Reject-Detail-Line
+          ADD 1 TO Reject-Count.
+
+       WriteDetailLine.
+          IF Line-Count >= 60
+             PERFORM WriteHeading
+          END-IF
+          MOVE Num1 TO DL-Num1
+          MOVE Num2 TO DL-Num2
+          MOVE Function-Code TO DL-Function
+          MOVE Result TO DL-Result
+          IF Result-Overflow
+             MOVE "OVERFLOW" TO DL-Overflow
+          ELSE
+             MOVE SPACES TO DL-Overflow
+          END-IF
+          WRITE Report-Line FROM Detail-Line
+          ADD 1 TO Line-Count.
+
+       WriteHeading.
+          ADD 1 TO Page-Count
+          MOVE ZEROS TO Line-Count
+          MOVE Page-Count TO HL-Page
+          WRITE Report-Line FROM Heading-Line.
+
+       WriteGrandTotal.
+          MOVE Grand-Total TO TL-Total
+          WRITE Report-Line FROM Total-Line.
+
+       CorrectionMode.
+          OPEN INPUT Reject-File
+          OPEN OUTPUT Correction-File
+          PERFORM ReadRejectRecord
+          PERFORM CorrectOneRecord UNTIL End-Of-File
+          CLOSE Reject-File
+          CLOSE Correction-File.
+
+       ReadRejectRecord.
+          READ Reject-File
+             AT END SET End-Of-File TO TRUE
+          END-READ.
+
+       CorrectOneRecord.
+          DISPLAY "REJECTED: NUM1=" RI-Num1 " NUM2=" RI-Num2
+             " FUNC=" RI-Function " REASON=" RI-Reason
+          DISPLAY "ENTER CORRECTED NUM1: "
+          ACCEPT Trans-Num1
+          INSPECT Trans-Num1 REPLACING LEADING SPACE BY ZERO
+          DISPLAY "ENTER CORRECTED NUM2: "
+          ACCEPT Trans-Num2
+          INSPECT Trans-Num2 REPLACING LEADING SPACE BY ZERO
+          DISPLAY "ENTER CORRECTED FUNCTION (M/A/S/D): "
+          ACCEPT Trans-Function
+          PERFORM ValidateTransaction
+          IF Valid-Data
+             PERFORM PerformArithmetic
+             DISPLAY "Result = ", Result
+             IF Result-Overflow
+                DISPLAY "CORRECTION STILL OVERFLOWS - NOT ACCEPTED"
+             ELSE
+                MOVE Trans-Num1 TO CO-Num1
+                MOVE Trans-Num2 TO CO-Num2
+                MOVE Trans-Function TO CO-Function
+                WRITE Correction-Record
+             END-IF
+          ELSE
+             DISPLAY "STILL INVALID: " Reject-Reason " - NOT ACCEPTED"
+          END-IF
+          PERFORM ReadRejectRecord.
