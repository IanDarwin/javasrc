@@ -0,0 +1,30 @@
+//ACCTDEMO JOB (ACCTG),'EXTENSION RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------
+//* Nightly batch run of AcceptDemo (load module ACCTDEMO):
+//*   - reads the day's quantity/multiplier transactions
+//*   - prints the control-totaled extension report to SYSOUT
+//*   - writes rejects, a restart checkpoint, and the audit trail
+//* STEP020 only runs if STEP010 completes with RC = 0 (no rejects
+//* or overflows); any non-zero RC bypasses the reconciliation step.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=ACCTDEMO,PARM='00000000'
+//TRANIN   DD   DSN=PROD.ACCTDEMO.TRANS,DISP=SHR
+//RPTOUT   DD   SYSOUT=A
+//REJOUT   DD   DSN=PROD.ACCTDEMO.REJECT,
+//              DISP=(MOD,CATLG,CATLG),
+//              UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//              DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//CKPTFILE DD   DSN=PROD.ACCTDEMO.CKPT,
+//              DISP=(MOD,CATLG,CATLG),
+//              UNIT=SYSDA,SPACE=(TRK,(1,1)),
+//              DCB=(RECFM=FB,LRECL=8,BLKSIZE=0)
+//AUDITOUT DD   DSN=PROD.ACCTDEMO.AUDIT,
+//              DISP=(MOD,CATLG,CATLG),
+//              UNIT=SYSDA,SPACE=(TRK,(10,10)),
+//              DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=A
+//*
+//STEP020  EXEC PGM=RECONCIL,COND=(0,LT,STEP010)
+//AUDITIN  DD   DSN=PROD.ACCTDEMO.AUDIT,DISP=SHR
+//SYSOUT   DD   SYSOUT=A
